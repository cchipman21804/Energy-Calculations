@@ -9,7 +9,56 @@
        identification division.
        program-id.   affinity.
 
+       environment division.
+       input-output section.
+       file-control.
+           select aff-tran-file assign to "AFFTRAN"
+               organization is line sequential
+               file status is atr-file-status.
+           select optional audit-file assign to "AUDITLOG"
+               organization is line sequential
+               file status is aud-file-status.
+           select optional checkpoint-file assign to "AFFCKPT"
+               organization is line sequential
+               file status is chk-file-status.
+           select optional equip-master-file assign to "EQUIPMST"
+               organization is indexed
+               access mode is random
+               record key is eqm-equip-id
+               file status is eqm-file-status.
+           select optional print-file assign to "AFFRPT"
+               organization is line sequential
+               file status is rpt-file-status.
+           select optional csv-file assign to "AFFCSV"
+               organization is line sequential
+               file status is csv-file-status.
+
        data division.
+       file section.
+       fd  aff-tran-file
+           label records are standard.
+       copy "afftran.cpy".
+
+       fd  checkpoint-file
+           label records are standard.
+       copy "chkptrec.cpy".
+
+       fd  equip-master-file
+           label records are standard.
+       copy "equipmst.cpy".
+
+       fd  print-file
+           label records are standard.
+       copy "rptrec.cpy".
+
+       fd  csv-file
+           label records are standard.
+       copy "csvrec.cpy".
+
+       fd  audit-file
+           label records are standard.
+       copy "audtrec.cpy".
+
        working-storage section.
 
       *****************************************************************
@@ -40,6 +89,7 @@
       *****************************************************************
 
        01 CALC-FIELDS.
+              05 EQUIP-ID          PIC X(10).
               05 RPM1              PIC S9(4)V99 USAGE COMP.
               05 RPM2              PIC S9(4)V99 USAGE COMP.
               05 QUANTITY1         PIC S9(4)V99 USAGE COMP.
@@ -60,15 +110,189 @@
               05 MOTOR-EFF-OUT     PIC ZZ9.99 USAGE DISPLAY.
               05 DESCRIPTION       PIC X(10).
 
+       01 ATR-FILE-STATUS         PIC X(02).
+       01 AUD-FILE-STATUS         PIC X(02).
+       01 CHK-FILE-STATUS         PIC X(02).
+       01 EQM-FILE-STATUS         PIC X(02).
+       01 RPT-FILE-STATUS         PIC X(02).
+
+       01 CHECKPOINT-INTERVAL     PIC 9(04) USAGE COMP VALUE 50.
+       01 RECORDS-PROCESSED       PIC 9(08) USAGE COMP VALUE 0.
+       01 CHK-DIVIDE-QUOTIENT     PIC 9(08) USAGE COMP.
+       01 CHK-DIVIDE-REMAINDER    PIC 9(04) USAGE COMP.
+
+      *****************************************************************
+      * REPORT CONTROL FIELDS AND LINE LAYOUTS FOR THE BATCH SUMMARY  *
+      * REPORT.  RPT-DETAIL-COUNT COUNTS ONLY LAW CYCLES ACTUALLY     *
+      * PRINTED (VALID RECORDS), SEPARATE FROM RECORDS-PROCESSED      *
+      * WHICH COUNTS TRANSACTION RECORDS.                              *
+      *****************************************************************
+       01 LINES-PER-PAGE          PIC 9(02) USAGE COMP VALUE 50.
+       01 LINE-COUNT              PIC 9(02) USAGE COMP VALUE 99.
+       01 PAGE-COUNT              PIC 9(04) USAGE COMP VALUE 0.
+       01 RPT-DETAIL-COUNT        PIC 9(08) USAGE COMP VALUE 0.
+       01 RPT-RUN-DATE            PIC 9(08).
+       01 LAW-1-COUNT             PIC 9(08) USAGE COMP VALUE 0.
+       01 LAW-2-COUNT             PIC 9(08) USAGE COMP VALUE 0.
+       01 LAW-3-COUNT             PIC 9(08) USAGE COMP VALUE 0.
+       01 TOTAL-WATTS             PIC S9(09)V99 USAGE COMP VALUE 0.
+       01 AVERAGE-WATTS           PIC S9(07)V99 USAGE COMP VALUE 0.
+       01 AVERAGE-WATTS-OUT       PIC ZZ,ZZ9.9 USAGE DISPLAY.
+
+       01 RPT-HEADING-1.
+              05 FILLER            PIC X(30)
+                                    VALUE "AFFINITY LAWS CALCULATOR".
+              05 FILLER            PIC X(21)
+                                    VALUE "DAILY BATCH REPORT   ".
+              05 FILLER            PIC X(06) VALUE "PAGE: ".
+              05 RPT1-PAGE-OUT     PIC ZZZ9.
+
+       01 RPT-HEADING-2.
+              05 FILLER            PIC X(11) VALUE "RUN DATE: ".
+              05 RPT2-DATE-OUT     PIC 9(08).
+
+       01 RPT-HEADING-3.
+              05 FILLER            PIC X(12) VALUE "EQUIPMENT ID".
+              05 FILLER            PIC X(04) VALUE SPACES.
+              05 FILLER            PIC X(01) VALUE "L".
+              05 FILLER            PIC X(04) VALUE SPACES.
+              05 FILLER            PIC X(10) VALUE "DESCRIPTN.".
+              05 FILLER            PIC X(04) VALUE SPACES.
+              05 FILLER            PIC X(07) VALUE "OLD RPM".
+              05 FILLER            PIC X(04) VALUE SPACES.
+              05 FILLER            PIC X(07) VALUE "NEW RPM".
+              05 FILLER            PIC X(04) VALUE SPACES.
+              05 FILLER            PIC X(08) VALUE "OLD QTY.".
+              05 FILLER            PIC X(04) VALUE SPACES.
+              05 FILLER            PIC X(08) VALUE "NEW QTY.".
+
+       01 RPT-DETAIL-LINE.
+              05 RPT-EQUIP-ID-OUT  PIC X(12).
+              05 FILLER            PIC X(04) VALUE SPACES.
+              05 RPT-LAW-OUT       PIC 9.
+              05 FILLER            PIC X(04) VALUE SPACES.
+              05 RPT-DESCR-OUT     PIC X(10).
+              05 FILLER            PIC X(04) VALUE SPACES.
+              05 RPT-RPM1-OUT      PIC ZZZ9.
+              05 FILLER            PIC X(07) VALUE SPACES.
+              05 RPT-RPM2-OUT      PIC ZZZ9.
+              05 FILLER            PIC X(07) VALUE SPACES.
+              05 RPT-QTY1-OUT      PIC ZZZ9.99.
+              05 FILLER            PIC X(04) VALUE SPACES.
+              05 RPT-QTY2-OUT      PIC ZZZ9.99.
+
+       01 RPT-TOTAL-LINE.
+              05 FILLER            PIC X(20)
+                                    VALUE "RECORDS PROCESSED: ".
+              05 RPT-COUNT-OUT     PIC ZZZZ9.
+
+       01 RPT-LAW-TOTAL-LINE.
+              05 FILLER            PIC X(11) VALUE "LAW 1 CT: ".
+              05 RPT-LAW1-CT-OUT   PIC ZZZZ9.
+              05 FILLER            PIC X(04) VALUE SPACES.
+              05 FILLER            PIC X(11) VALUE "LAW 2 CT: ".
+              05 RPT-LAW2-CT-OUT   PIC ZZZZ9.
+              05 FILLER            PIC X(04) VALUE SPACES.
+              05 FILLER            PIC X(11) VALUE "LAW 3 CT: ".
+              05 RPT-LAW3-CT-OUT   PIC ZZZZ9.
+              05 FILLER            PIC X(04) VALUE SPACES.
+              05 FILLER            PIC X(19)
+                                    VALUE "AVG WATTS (LAW 3): ".
+              05 RPT-AVG-WATTS-OUT PIC ZZ,ZZ9.9.
+
+       01 CSV-FILE-STATUS         PIC X(02).
+       01 CSV-BUILD-LINE          PIC X(132).
+       01 CSV-RPM1-OUT            PIC 9(04).9(02).
+       01 CSV-RPM2-OUT            PIC 9(04).9(02).
+       01 CSV-QTY1-OUT            PIC 9(04).9(02).
+       01 CSV-QTY2-OUT            PIC 9(04).9(02).
+       01 CSV-WATTS-OUT           PIC 9(06).99.
+       01 CSV-LAW-OUT             PIC 9 USAGE DISPLAY.
+
+       01 SWITCHES.
+              05 BATCH-MODE-SW     PIC X(01) VALUE "N".
+                     88 BATCH-MODE VALUE "Y" "y".
+              05 EOF-AFF-TRAN      PIC X(01) VALUE "N".
+                     88 END-OF-AFF-TRAN VALUE "Y".
+              05 VALID-INPUT-SW    PIC X(01) VALUE "Y".
+                     88 VALID-AFF-INPUT VALUE "Y".
+              05 RESTART-SW        PIC X(01) VALUE "N".
+                     88 RESTART-REQUESTED VALUE "Y" "y".
+              05 SKIP-MODE-SW      PIC X(01) VALUE "N".
+                     88 SKIPPING-TO-RESTART VALUE "Y".
+              05 EQUIP-FOUND-SW    PIC X(01) VALUE "N".
+                     88 EQUIP-FOUND VALUE "Y".
+              05 CHECKPOINT-FOUND-SW
+                                   PIC X(01) VALUE "N".
+                     88 CHECKPOINT-FOUND VALUE "Y".
+
        procedure division.
        init-ws.
+
+      *****************************************************************
+      * THIS PROGRAM MAY BE CALLED MORE THAN ONCE IN THE SAME RUN     *
+      * UNIT (FROM ENERGYMENU'S MENU LOOP), AND COBOL DOES NOT RESET  *
+      * A CALLED SUBPROGRAM'S WORKING-STORAGE BETWEEN CALLS ON ITS    *
+      * OWN.  EVERY SWITCH AND BATCH/REPORT CONTROL FIELD IS RESET    *
+      * HERE EXPLICITLY SO A SECOND CALL STARTS CLEAN.  POWER-FACTOR  *
+      * AND SQUARE-ROOT3 ARE ALSO RESTORED HERE BECAUSE INITIALIZE    *
+      * SETS THEM TO ZERO REGARDLESS OF THEIR VALUE CLAUSE, AND A     *
+      * BATCH LAW-3 RECORD NEVER PROMPTS FOR THEM OTHERWISE.          *
+      *****************************************************************
               initialize calc-fields
-              initialize disp-fields.
+              initialize disp-fields
+              move 1 to power-factor
+              move 1 to square-root3
+              move "N" to batch-mode-sw
+              move "N" to eof-aff-tran
+              move "Y" to valid-input-sw
+              move "N" to restart-sw
+              move "N" to skip-mode-sw
+              move "N" to equip-found-sw
+              move "N" to checkpoint-found-sw
+              move 0 to records-processed
+              move 0 to page-count
+              move 99 to line-count
+              move 0 to rpt-detail-count
+              move 0 to law-1-count
+              move 0 to law-2-count
+              move 0 to law-3-count
+              move 0 to total-watts
+              move 0 to average-watts
+              open extend audit-file
+              if aud-file-status = "35"
+                     open output audit-file
+              end-if
+              open extend csv-file
+              if csv-file-status = "35"
+                     open output csv-file
+              end-if
+              open input equip-master-file.
 
-       user-input.
+       select-mode.
               display "AFFINITY LAWS CALCULATOR"
+              display spaces
+              display "Run in batch mode from a transaction file? "
+                      "(Y/N): "
+              accept batch-mode-sw
+              if batch-mode
+                     go to batch-control
+              end-if
+              go to user-input.
+
+       user-input.
               display "Enter zero for any parameter to end the program."
               display spaces
+              display "Enter equipment id (blank if none): "
+              accept equip-id
+              perform lookup-equipment
+              if equip-found
+                     display "Equipment found on master file - "
+                             "using its description and rated RPM"
+                     display "Description: " description
+                     display "Rated RPM: " rpm1
+              end-if
+              display spaces
               display "Law #1 - Flow rate changes proportionally with"
               display "         changes in fan/pump speed (RPM)"
               display spaces
@@ -115,16 +339,18 @@
       *                                                               *
       *****************************************************************
 
-              if law = 1
+              if law = 1 and not equip-found
                      move "quantity" to description
               end-if
 
-              if law = 2
+              if law = 2 and not equip-found
                      move "pressure" to description
               end-if
 
               if law = 3
-                     move "horsepower" to description
+                     if not equip-found
+                            move "horsepower" to description
+                     end-if
                      display spaces
                      display "Is the motor AC powered? (Y/N)"
                      accept yes-no
@@ -135,8 +361,10 @@
                             if power-factor = 0
                                    go to end-program
                             end-if
-                            if power-factor > 1
-                                   display "Power factor must be <= 1"
+                            if power-factor < 0 or power-factor > 1
+                                   display "Power factor must be "
+                                           "greater than zero and "
+                                           "<= 1"
                                    go to user-input
                             end-if
 
@@ -155,20 +383,33 @@
                      if motor-eff = 0
                             go to end-program
                      end-if
-                     if motor-eff > 100
+                     if motor-eff < 0 or motor-eff > 100
+                            display spaces
+                            display "Motor efficiency % must be "
+                                    "greater than zero and <= 100"
+                            go to user-input
+                     end-if
+                     if motor-eff > 0 and motor-eff < 1
                             display spaces
-                            display "Motor efficiency % must be <= 100"
+                            display "Enter motor efficiency as a "
+                                    "whole percent, not a decimal"
                             go to user-input
                      end-if
                      move motor-eff to motor-eff-out
                      divide 100 into motor-eff rounded
               end-if
 
-              display spaces
-              display "Enter previous " description
-              accept quantity1
-              if quantity1 = 0
-                     go to end-program
+              if not equip-found
+                     display spaces
+                     display "Enter previous " description
+                     accept quantity1
+                     if quantity1 = 0
+                            go to end-program
+                     end-if
+              end-if
+              if quantity1 <= 0
+                     display "Quantity must be greater than zero"
+                     go to user-input
               end-if
 
       *       display spaces
@@ -178,11 +419,17 @@
       *              go to end-program
       *       end-if
 
-              display spaces
-              display "Enter old RPM value: "
-              accept rpm1
-              if rpm1 = 0
-                     go to end-program
+              if not equip-found
+                     display spaces
+                     display "Enter old RPM value: "
+                     accept rpm1
+                     if rpm1 = 0
+                            go to end-program
+                     end-if
+              end-if
+              if rpm1 <= 0
+                     display "RPM must be greater than zero"
+                     go to user-input
               end-if
 
               display spaces
@@ -190,6 +437,10 @@
               accept rpm2
               if rpm2 = 0
                      go to end-program
+              end-if
+              if rpm2 < 0
+                     display "RPM must be greater than zero"
+                     go to user-input
               end-if.
 
        calculate-it.
@@ -236,6 +487,9 @@
 
        disp-result.
               display spaces
+              if equip-id not = spaces
+                     display "Equipment ID: " equip-id
+              end-if
               display "Old RPM: " rpm1-out
               display "New RPM: " rpm2-out
               display "Old " description " : " quantity1-out
@@ -244,7 +498,370 @@
                      display "Motor efficiency: " motor-eff-out "%"
                      display "Motor electrical power: " watts-out
                      " watts"
-              end-if.
+              end-if
+              perform write-audit-record
+              if law = 3
+                     perform write-audit-watts
+              end-if
+              perform write-csv-record.
 
        end-program.
-              stop run.
+              close audit-file
+              close equip-master-file
+              close csv-file
+              goback.
+
+      *****************************************************************
+      * BATCH-CONTROL DRIVES THE TRANSACTION FILE - ONE EQUIPMENT     *
+      * RECORD MAY RUN ANY COMBINATION OF THE THREE AFFINITY LAWS,    *
+      * ONE CALCULATE-IT/DISP-RESULT CYCLE PER LAW FLAGGED "Y".       *
+      *****************************************************************
+       batch-control.
+              display "Restart from last checkpoint? (Y/N): "
+              accept restart-sw
+              open input aff-tran-file
+              accept rpt-run-date from date yyyymmdd
+              move "N" to checkpoint-found-sw
+              if restart-requested
+                     perform read-checkpoint
+              end-if
+              if checkpoint-found
+                     open extend print-file
+                     if rpt-file-status = "35"
+                            open output print-file
+                     end-if
+                     perform restore-checkpoint
+              else
+                     open output print-file
+                     perform clear-checkpoint
+              end-if
+              perform read-aff-tran
+              perform process-aff-tran until end-of-aff-tran
+              perform write-report-total
+              close aff-tran-file
+              close print-file
+              perform clear-checkpoint
+              go to end-program.
+
+      *****************************************************************
+      * READ-CHECKPOINT ONLY DETERMINES WHETHER A CHECKPOINT EXISTS   *
+      * (CHECKPOINT-FOUND-SW), SO BATCH-CONTROL CAN DECIDE WHETHER TO *
+      * OPEN THE PRINT FILE EXTEND OR OUTPUT BEFORE ANY RECORD IS     *
+      * READ - A "Y" RESTART ANSWER WITH NO ACTUAL CHECKPOINT (FIRST  *
+      * RUN, OR A PRIOR RUN THAT FINISHED AND CLEARED IT) MUST START  *
+      * A CLEAN REPORT, NOT APPEND ONTO ONE ALREADY ON DISK.          *
+      *****************************************************************
+       read-checkpoint.
+              open input checkpoint-file
+              read checkpoint-file
+                  at end move spaces to chk-equip-id
+              end-read
+              close checkpoint-file
+              if chk-equip-id not = spaces
+                     move "Y" to checkpoint-found-sw
+              end-if.
+
+       restore-checkpoint.
+              move chk-record-count to records-processed
+              move chk-page-count to page-count
+              move chk-line-count to line-count
+              move chk-detail-count to rpt-detail-count
+              move chk-law-1-count to law-1-count
+              move chk-law-2-count to law-2-count
+              move chk-law-3-count to law-3-count
+              move chk-total-watts to total-watts
+              move "Y" to skip-mode-sw
+              perform read-aff-tran
+              perform skip-to-checkpoint
+                  until end-of-aff-tran
+                     or not skipping-to-restart.
+
+       skip-to-checkpoint.
+              if atr-equip-id = chk-equip-id
+                     move "N" to skip-mode-sw
+              else
+                     perform read-aff-tran
+              end-if.
+
+       read-aff-tran.
+              read aff-tran-file
+                  at end move "Y" to eof-aff-tran
+              end-read.
+
+       process-aff-tran.
+              add 1 to records-processed
+              move atr-equip-id to equip-id
+              move atr-description to description
+              move atr-rpm1 to rpm1
+              move atr-rpm2 to rpm2
+              move atr-quantity1 to quantity1
+              perform lookup-equipment
+              perform validate-aff-input
+              if valid-aff-input
+                     if atr-law-1-flag = "Y" or "y"
+                            move 1 to law
+                            perform calculate-it
+                            perform disp-result
+                            perform write-report-detail
+                     end-if
+                     if atr-law-2-flag = "Y" or "y"
+                            move 2 to law
+                            perform calculate-it
+                            perform disp-result
+                            perform write-report-detail
+                     end-if
+                     if atr-law-3-flag = "Y" or "y"
+                            move 3 to law
+                            move 1 to power-factor
+                            move 1 to square-root3
+                            if atr-ac-flag = "Y" or atr-ac-flag = "y"
+                                   move atr-power-factor to
+                                        power-factor
+                                   if atr-3-phase-flag = "Y" or
+                                      atr-3-phase-flag = "y"
+                                          move 1.73 to square-root3
+                                   end-if
+                            end-if
+                            move atr-motor-eff to motor-eff-out
+                            perform calculate-it
+                            perform disp-result
+                            perform write-report-detail
+                     end-if
+              end-if
+              divide records-processed by checkpoint-interval
+                  giving chk-divide-quotient
+                  remainder chk-divide-remainder
+              if chk-divide-remainder = 0
+                     perform write-checkpoint
+              end-if
+              perform read-aff-tran.
+
+       write-checkpoint.
+              move equip-id to chk-equip-id
+              move records-processed to chk-record-count
+              move page-count to chk-page-count
+              move line-count to chk-line-count
+              move rpt-detail-count to chk-detail-count
+              move law-1-count to chk-law-1-count
+              move law-2-count to chk-law-2-count
+              move law-3-count to chk-law-3-count
+              move total-watts to chk-total-watts
+              open output checkpoint-file
+              write checkpoint-record
+              close checkpoint-file.
+
+       clear-checkpoint.
+              move spaces to chk-equip-id
+              move 0 to chk-record-count
+              move 0 to chk-page-count
+              move 0 to chk-line-count
+              move 0 to chk-detail-count
+              move 0 to chk-law-1-count
+              move 0 to chk-law-2-count
+              move 0 to chk-law-3-count
+              move 0 to chk-total-watts
+              open output checkpoint-file
+              write checkpoint-record
+              close checkpoint-file.
+
+      *****************************************************************
+      * VALIDATE-AFF-INPUT RANGE-CHECKS A BATCH RECORD BEFORE          *
+      * CALCULATE-IT RUNS - A NEGATIVE OR NONSENSICAL RPM/QUANTITY IS  *
+      * REPORTED AND THE RECORD IS SKIPPED RATHER THAN LEFT TO         *
+      * PRODUCE A BOGUS ANSWER.                                        *
+      *****************************************************************
+       validate-aff-input.
+              move "Y" to valid-input-sw
+              if rpm1 <= 0
+                     display "Equipment " equip-id ": old RPM must "
+                             "be greater than zero - record skipped"
+                     move "N" to valid-input-sw
+              end-if
+              if rpm2 <= 0
+                     display "Equipment " equip-id ": new RPM must "
+                             "be greater than zero - record skipped"
+                     move "N" to valid-input-sw
+              end-if
+              if quantity1 <= 0
+                     display "Equipment " equip-id ": quantity must "
+                             "be greater than zero - record skipped"
+                     move "N" to valid-input-sw
+              end-if
+              if (atr-law-3-flag = "Y" or atr-law-3-flag = "y")
+                 and (atr-ac-flag = "Y" or atr-ac-flag = "y")
+                 and (atr-power-factor <= 0 or atr-power-factor > 1)
+                     display "Equipment " equip-id ": power factor "
+                             "must be greater than zero and <= 1 - "
+                             "record skipped"
+                     move "N" to valid-input-sw
+              end-if
+              if (atr-law-3-flag = "Y" or atr-law-3-flag = "y")
+                 and (atr-motor-eff <= 0 or atr-motor-eff > 100)
+                     display "Equipment " equip-id ": motor "
+                             "efficiency % must be greater than zero "
+                             "and <= 100 - record skipped"
+                     move "N" to valid-input-sw
+              end-if
+              if (atr-law-3-flag = "Y" or atr-law-3-flag = "y")
+                 and atr-motor-eff > 0 and atr-motor-eff < 1
+                     display "Equipment " equip-id ": motor "
+                             "efficiency must be a whole percent, "
+                             "not a decimal - record skipped"
+                     move "N" to valid-input-sw
+              end-if.
+
+      *****************************************************************
+      * WRITE-AUDIT-RECORD/WRITE-AUDIT-WATTS APPEND ROWS TO THE       *
+      * SHARED AUDITLOG HISTORY FILE FOR EVERY AFFINITY CALCULATION - *
+      * INTERACTIVE OR BATCH.  LAW #3 RUNS ALSO LOG THE DERIVED       *
+      * ELECTRICAL POWER AS A SECOND ROW.                             *
+      *****************************************************************
+       write-audit-record.
+              accept aud-run-date from date yyyymmdd
+              move "AFFINITY" to aud-program
+              move equip-id to aud-equip-id
+              move rpm1 to aud-input-1
+              move rpm2 to aud-input-2
+              move "QUANTITY2" to aud-result-type
+              move quantity2 to aud-result
+              write audit-record.
+
+       write-audit-watts.
+              accept aud-run-date from date yyyymmdd
+              move "AFFINITY" to aud-program
+              move equip-id to aud-equip-id
+              move rpm1 to aud-input-1
+              move rpm2 to aud-input-2
+              move "WATTS" to aud-result-type
+              move watts to aud-result
+              write audit-record.
+
+      *****************************************************************
+      * LOOKUP-EQUIPMENT LOOKS THE ENTERED EQUIPMENT ID UP ON THE     *
+      * EQUIPMST MASTER FILE.  WHEN FOUND, ITS DESCRIPTION AND RATED  *
+      * RPM1/QTY1 ARE USED IN PLACE OF ANY VALUE ALREADY KEYED/READ   *
+      * IN, SO THE NAMEPLATE DATA IS THE MASTER'S RATHER THAN         *
+      * RE-KEYED.                                                     *
+      *****************************************************************
+       lookup-equipment.
+              move "N" to equip-found-sw
+              if equip-id not = spaces
+                     move equip-id to eqm-equip-id
+                     read equip-master-file
+                         invalid key
+                                move "N" to equip-found-sw
+                         not invalid key
+                                move "Y" to equip-found-sw
+                                move eqm-description to description
+                                move eqm-rated-rpm1 to rpm1
+                                move eqm-rated-qty1 to quantity1
+                     end-read
+              end-if.
+
+      *****************************************************************
+      * WRITE-REPORT-HEADING/DETAIL/TOTAL BUILD THE PAGINATED BATCH   *
+      * SUMMARY REPORT.  A NEW PAGE (WITH HEADINGS) STARTS EVERY      *
+      * LINES-PER-PAGE DETAIL LINES.                                  *
+      *****************************************************************
+       write-report-heading.
+              add 1 to page-count
+              move page-count to rpt1-page-out
+              move rpt-run-date to rpt2-date-out
+              move rpt-heading-1 to print-line
+              write print-record after advancing page
+              move rpt-heading-2 to print-line
+              write print-record after advancing 1
+              move spaces to print-line
+              write print-record after advancing 1
+              move rpt-heading-3 to print-line
+              write print-record after advancing 1
+              move spaces to print-line
+              write print-record after advancing 1
+              move 0 to line-count.
+
+       write-report-detail.
+              if line-count >= lines-per-page
+                     perform write-report-heading
+              end-if
+              add 1 to rpt-detail-count
+              evaluate law
+                  when 1
+                     add 1 to law-1-count
+                  when 2
+                     add 1 to law-2-count
+                  when 3
+                     add 1 to law-3-count
+                     add watts to total-watts
+              end-evaluate
+              move equip-id to rpt-equip-id-out
+              move law to rpt-law-out
+              move description to rpt-descr-out
+              move rpm1-out to rpt-rpm1-out
+              move rpm2-out to rpt-rpm2-out
+              move quantity1-out to rpt-qty1-out
+              move quantity2-out to rpt-qty2-out
+              move rpt-detail-line to print-line
+              write print-record after advancing 1
+              add 1 to line-count.
+
+       write-report-total.
+              if law-3-count > 0
+                     divide total-watts by law-3-count
+                         giving average-watts rounded
+              end-if
+              move average-watts to average-watts-out
+              move spaces to print-line
+              write print-record after advancing 1
+              move rpt-detail-count to rpt-count-out
+              move rpt-total-line to print-line
+              write print-record after advancing 1
+              move law-1-count to rpt-law1-ct-out
+              move law-2-count to rpt-law2-ct-out
+              move law-3-count to rpt-law3-ct-out
+              move average-watts-out to rpt-avg-watts-out
+              move rpt-law-total-line to print-line
+              write print-record after advancing 1.
+
+      *****************************************************************
+      * WRITE-CSV-RECORD APPENDS ONE ROW TO THE COST-ACCOUNTING       *
+      * EXTRACT FOR EVERY AFFINITY CALCULATION - INTERACTIVE OR       *
+      * BATCH.  RELIES ON WRITE-AUDIT-RECORD HAVING ALREADY SET       *
+      * AUD-RUN-DATE FOR THIS CALCULATION.  COLUMNS ARE:              *
+      *   RUN DATE, PROGRAM, EQUIPMENT ID, LAW, DESCRIPTION,          *
+      *   OLD RPM, NEW RPM, OLD QUANTITY, NEW QUANTITY, WATTS         *
+      *****************************************************************
+       write-csv-record.
+              move law to csv-law-out
+              move rpm1 to csv-rpm1-out
+              move rpm2 to csv-rpm2-out
+              move quantity1 to csv-qty1-out
+              move quantity2 to csv-qty2-out
+              if law = 3
+                     move watts to csv-watts-out
+              else
+                     move 0 to csv-watts-out
+              end-if
+              move spaces to csv-build-line
+              string aud-run-date delimited by size
+                     "," delimited by size
+                     "AFFINITY" delimited by size
+                     "," delimited by size
+                     equip-id delimited by size
+                     "," delimited by size
+                     csv-law-out delimited by size
+                     "," delimited by size
+                     description delimited by size
+                     "," delimited by size
+                     csv-rpm1-out delimited by size
+                     "," delimited by size
+                     csv-rpm2-out delimited by size
+                     "," delimited by size
+                     csv-qty1-out delimited by size
+                     "," delimited by size
+                     csv-qty2-out delimited by size
+                     "," delimited by size
+                     csv-watts-out delimited by size
+                  into csv-build-line
+              end-string
+              move csv-build-line to csv-line
+              write csv-record.
