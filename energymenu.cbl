@@ -0,0 +1,52 @@
+      *****************************************************************
+      * ENERGY CALCULATIONS MENU                                      *
+      *                                                               *
+      * Front end that ties the FUELSAVE and AFFINITY calculators     *
+      * together under one menu so an engineer can run either one,    *
+      * then another, without exiting back out to JCL/the session     *
+      * between them.                                                 *
+      *****************************************************************
+
+       identification division.
+       program-id.   energymenu.
+
+       data division.
+       working-storage section.
+
+       01 MENU-CHOICE               PIC 9 USAGE COMP.
+
+       procedure division.
+       init-ws.
+              initialize menu-choice.
+
+       menu-display.
+              display spaces
+              display "ENERGY CALCULATIONS MENU"
+              display spaces
+              display "1 - Fuel savings % calculator (FUELSAVE)"
+              display "2 - Fan/pump affinity law calculator "
+                      "(AFFINITY)"
+              display "3 - Exit"
+              display spaces
+              display "Select an option: "
+              accept menu-choice
+              if menu-choice = 3
+                     go to end-program
+              end-if
+              if menu-choice < 1 or menu-choice > 3
+                     display "Invalid selection"
+                     go to menu-display
+              end-if
+              perform run-selection
+              go to menu-display.
+
+       run-selection.
+              if menu-choice = 1
+                     call "fuelsave"
+              end-if
+              if menu-choice = 2
+                     call "affinity"
+              end-if.
+
+       end-program.
+              stop run.
