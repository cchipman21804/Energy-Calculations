@@ -4,12 +4,65 @@
       * A simple program that calculates the fuel savings percentage  *
       * based on a combustion efficiency upgrade,                     *
       *                                                               *
+      * Can be run interactively (one unit at a time) or in batch     *
+      * mode against a transaction file of equipment id/OLDEFF/NEWEFF *
+      * triples, one record per piece of equipment.                  *
+      *                                                               *
       *****************************************************************
 
        identification division.
        program-id.   fuelsave.
 
+       environment division.
+       input-output section.
+       file-control.
+           select fuel-tran-file assign to "FUELTRAN"
+               organization is line sequential
+               file status is ftr-file-status.
+           select optional audit-file assign to "AUDITLOG"
+               organization is line sequential
+               file status is aud-file-status.
+           select optional checkpoint-file assign to "FUELCKPT"
+               organization is line sequential
+               file status is chk-file-status.
+           select optional rate-table-file assign to "RATETAB"
+               organization is indexed
+               access mode is random
+               record key is rtb-fuel-type
+               file status is rtb-file-status.
+           select optional print-file assign to "FUELRPT"
+               organization is line sequential
+               file status is rpt-file-status.
+           select optional csv-file assign to "FUELCSV"
+               organization is line sequential
+               file status is csv-file-status.
+
        data division.
+       file section.
+       fd  fuel-tran-file
+           label records are standard.
+       copy "fueltran.cpy".
+
+       fd  checkpoint-file
+           label records are standard.
+       copy "chkptrec.cpy".
+
+       fd  rate-table-file
+           label records are standard.
+       copy "ratetab.cpy".
+
+       fd  print-file
+           label records are standard.
+       copy "rptrec.cpy".
+
+       fd  csv-file
+           label records are standard.
+       copy "csvrec.cpy".
+
+       fd  audit-file
+           label records are standard.
+       copy "audtrec.cpy".
+
        working-storage section.
 
       *****************************************************************
@@ -21,31 +74,180 @@
       *****************************************************************
 
        01 CALC-FIELDS.
+              05 EQUIP-ID          PIC X(10).
               05 OLDEFF            PIC S99V99 USAGE COMP.
               05 NEWEFF            PIC S99V99 USAGE COMP.
               05 PCTEFF            PIC S99V9999 USAGE COMP.
               05 NUMERATOR         PIC S99V99 USAGE COMP.
+              05 FUEL-TYPE         PIC X(04).
+              05 ANNUAL-CONSUMPTION
+                                   PIC S9(7)V99 USAGE COMP.
+              05 ANNUAL-SAVINGS    PIC S9(7)V99 USAGE COMP.
 
        01 DISP-FIELDS.
               05 OLD-EFF-OUT       PIC Z9.99 USAGE DISPLAY.
               05 NEW-EFF-OUT       PIC Z9.99 USAGE DISPLAY.
-              05 PCT-EFF-OUT       PIC Z9.99 USAGE DISPLAY.
+              05 PCT-EFF-OUT       PIC -Z9.99 USAGE DISPLAY.
+              05 ANNUAL-SAVINGS-OUT
+                                   PIC $$,$$$,$$9.99- USAGE DISPLAY.
+
+       01 FTR-FILE-STATUS         PIC X(02).
+       01 AUD-FILE-STATUS         PIC X(02).
+       01 CHK-FILE-STATUS         PIC X(02).
+       01 RTB-FILE-STATUS         PIC X(02).
+       01 RPT-FILE-STATUS         PIC X(02).
+
+       01 CHECKPOINT-INTERVAL     PIC 9(04) USAGE COMP VALUE 50.
+       01 RECORDS-PROCESSED       PIC 9(08) USAGE COMP VALUE 0.
+       01 CHK-DIVIDE-QUOTIENT     PIC 9(08) USAGE COMP.
+       01 CHK-DIVIDE-REMAINDER    PIC 9(04) USAGE COMP.
+
+      *****************************************************************
+      * REPORT CONTROL FIELDS AND LINE LAYOUTS FOR THE BATCH SUMMARY  *
+      * REPORT.  RPT-DETAIL-COUNT COUNTS ONLY RECORDS ACTUALLY        *
+      * PRINTED (VALID RECORDS), SEPARATE FROM RECORDS-PROCESSED      *
+      * WHICH INCLUDES RECORDS SKIPPED BY VALIDATION.                 *
+      *****************************************************************
+       01 LINES-PER-PAGE          PIC 9(02) USAGE COMP VALUE 50.
+       01 LINE-COUNT              PIC 9(02) USAGE COMP VALUE 99.
+       01 PAGE-COUNT              PIC 9(04) USAGE COMP VALUE 0.
+       01 RPT-DETAIL-COUNT        PIC 9(08) USAGE COMP VALUE 0.
+       01 RPT-RUN-DATE            PIC 9(08).
+       01 TOTAL-PCTEFF            PIC S9(07)V9999 USAGE COMP VALUE 0.
+       01 AVERAGE-PCTEFF          PIC S99V9999 USAGE COMP VALUE 0.
+       01 AVERAGE-PCTEFF-OUT      PIC -Z9.99 USAGE DISPLAY.
+
+       01 RPT-HEADING-1.
+              05 FILLER            PIC X(30)
+                                    VALUE "FUEL SAVINGS CALCULATOR".
+              05 FILLER            PIC X(21)
+                                    VALUE "DAILY BATCH REPORT   ".
+              05 FILLER            PIC X(06) VALUE "PAGE: ".
+              05 RPT1-PAGE-OUT     PIC ZZZ9.
+
+       01 RPT-HEADING-2.
+              05 FILLER            PIC X(11) VALUE "RUN DATE: ".
+              05 RPT2-DATE-OUT     PIC 9(08).
+
+       01 RPT-HEADING-3.
+              05 FILLER            PIC X(12) VALUE "EQUIPMENT ID".
+              05 FILLER            PIC X(04) VALUE SPACES.
+              05 FILLER            PIC X(09) VALUE "OLD EFF %".
+              05 FILLER            PIC X(04) VALUE SPACES.
+              05 FILLER            PIC X(09) VALUE "NEW EFF %".
+              05 FILLER            PIC X(04) VALUE SPACES.
+              05 FILLER            PIC X(12) VALUE "FUEL SAVE %".
+              05 FILLER            PIC X(04) VALUE SPACES.
+              05 FILLER            PIC X(14) VALUE "ANNUAL SAVINGS".
+
+       01 RPT-DETAIL-LINE.
+              05 RPT-EQUIP-ID-OUT  PIC X(12).
+              05 FILLER            PIC X(04) VALUE SPACES.
+              05 RPT-OLDEFF-OUT    PIC Z9.99.
+              05 FILLER            PIC X(06) VALUE SPACES.
+              05 RPT-NEWEFF-OUT    PIC Z9.99.
+              05 FILLER            PIC X(06) VALUE SPACES.
+              05 RPT-PCTEFF-OUT    PIC -Z9.99.
+              05 FILLER            PIC X(09) VALUE SPACES.
+              05 RPT-SAVINGS-OUT   PIC $$,$$$,$$9.99-.
+
+       01 RPT-TOTAL-LINE.
+              05 FILLER            PIC X(20)
+                                    VALUE "RECORDS PROCESSED: ".
+              05 RPT-COUNT-OUT     PIC ZZZZ9.
+              05 FILLER            PIC X(22)
+                                    VALUE "  AVERAGE SAVINGS %: ".
+              05 RPT-AVG-OUT       PIC Z9.99.
+
+       01 CSV-FILE-STATUS         PIC X(02).
+       01 CSV-BUILD-LINE          PIC X(132).
+       01 CSV-OLDEFF-OUT          PIC 9(02).9(02).
+       01 CSV-NEWEFF-OUT          PIC 9(02).9(02).
+       01 CSV-PCTEFF-OUT          PIC -9(02).9(04).
+       01 CSV-SAVINGS-OUT         PIC -9(07).99.
+
+       01 SWITCHES.
+              05 BATCH-MODE-SW     PIC X(01) VALUE "N".
+                     88 BATCH-MODE VALUE "Y" "y".
+              05 EOF-FUEL-TRAN     PIC X(01) VALUE "N".
+                     88 END-OF-FUEL-TRAN VALUE "Y".
+              05 VALID-INPUT-SW    PIC X(01) VALUE "Y".
+                     88 VALID-FUEL-INPUT VALUE "Y".
+              05 RESTART-SW        PIC X(01) VALUE "N".
+                     88 RESTART-REQUESTED VALUE "Y" "y".
+              05 SKIP-MODE-SW      PIC X(01) VALUE "N".
+                     88 SKIPPING-TO-RESTART VALUE "Y".
+              05 RATE-FOUND-SW     PIC X(01) VALUE "N".
+                     88 RATE-FOUND VALUE "Y".
+              05 CHECKPOINT-FOUND-SW
+                                   PIC X(01) VALUE "N".
+                     88 CHECKPOINT-FOUND VALUE "Y".
 
        procedure division.
        init-ws.
+
+      *****************************************************************
+      * THIS PROGRAM MAY BE CALLED MORE THAN ONCE IN THE SAME RUN     *
+      * UNIT (FROM ENERGYMENU'S MENU LOOP), AND COBOL DOES NOT RESET  *
+      * A CALLED SUBPROGRAM'S WORKING-STORAGE BETWEEN CALLS ON ITS    *
+      * OWN.  EVERY SWITCH AND BATCH/REPORT CONTROL FIELD IS RESET    *
+      * HERE EXPLICITLY SO A SECOND CALL STARTS CLEAN.                *
+      *****************************************************************
               initialize calc-fields
-              initialize disp-fields.
+              initialize disp-fields
+              move "N" to batch-mode-sw
+              move "N" to eof-fuel-tran
+              move "Y" to valid-input-sw
+              move "N" to restart-sw
+              move "N" to skip-mode-sw
+              move "N" to rate-found-sw
+              move "N" to checkpoint-found-sw
+              move 0 to records-processed
+              move 0 to page-count
+              move 99 to line-count
+              move 0 to rpt-detail-count
+              move 0 to total-pcteff
+              move 0 to average-pcteff
+              open extend audit-file
+              if aud-file-status = "35"
+                     open output audit-file
+              end-if
+              open extend csv-file
+              if csv-file-status = "35"
+                     open output csv-file
+              end-if
+              open input rate-table-file.
 
-       user-input.
+       select-mode.
               display "PERCENT FUEL SAVINGS CALCULATOR"
+              display spaces
+              display "Run in batch mode from a transaction file? "
+                      "(Y/N): "
+              accept batch-mode-sw
+              if batch-mode
+                     go to batch-control
+              end-if
+              go to user-input.
+
+       user-input.
               display "Enter zero for any parameter to end the program."
+              display spaces
+              display "Enter equipment id (blank if none): "
+              accept equip-id
+              display spaces
               display "Enter old efficiency % value: "
               accept oldeff
               if oldeff = 0
                      go to end-program
               end-if
-              if oldeff > 100
-                     display "Efficiency % must be <= 100"
+              if oldeff < 0 or oldeff > 100
+                     display "Efficiency % must be greater than "
+                             "zero and <= 100"
+                     go to user-input
+              end-if
+              if oldeff > 0 and oldeff < 1
+                     display "Enter efficiency as a whole percent, "
+                             "not a decimal"
                      go to user-input
               end-if
 
@@ -54,10 +256,31 @@
               if neweff = 0
                      go to end-program
               end-if
-              if neweff > 100
-                     display "Efficiency % must be <= 100"
+              if neweff < 0 or neweff > 100
+                     display "Efficiency % must be greater than "
+                             "zero and <= 100"
                      go to user-input
-              end-if.
+              end-if
+              if neweff > 0 and neweff < 1
+                     display "Enter efficiency as a whole percent, "
+                             "not a decimal"
+                     go to user-input
+              end-if
+
+              display spaces
+              display "Enter fuel type for dollar savings "
+                      "(blank if not needed): "
+              accept fuel-type
+              if fuel-type not = spaces
+                     display "Enter annual fuel consumption (units): "
+                     accept annual-consumption
+                     if annual-consumption <= 0
+                            display "Annual fuel consumption must "
+                                    "be greater than zero"
+                            go to user-input
+                     end-if
+              end-if
+              perform lookup-rate.
 
        calculate-it.
 
@@ -78,12 +301,323 @@
 
               move oldeff to old-eff-out
               move neweff to new-eff-out
-              move pcteff to pct-eff-out.
+              move pcteff to pct-eff-out
+
+              if rate-found
+                     compute annual-savings rounded =
+                             annual-consumption * rtb-rate-per-unit
+                                 * pcteff / 100
+                     move annual-savings to annual-savings-out
+              end-if.
 
        disp-result.
+              if equip-id not = spaces
+                     display "Equipment ID: " equip-id
+              end-if
               display "Old Efficiency: " old-eff-out "%"
               display "New Efficiency: " new-eff-out "%"
-              display "Fuel Savings: " pct-eff-out "%".
+              display "Fuel Savings: " pct-eff-out "%"
+              if rate-found
+                     display "Estimated Annual Dollar Savings: "
+                             annual-savings-out
+              end-if
+              perform write-audit-record
+              if rate-found
+                     perform write-audit-savings
+              end-if
+              perform write-csv-record.
 
        end-program.
-              stop run.
+              close audit-file
+              close rate-table-file
+              close csv-file
+              goback.
+
+      *****************************************************************
+      * BATCH-CONTROL DRIVES THE TRANSACTION FILE - ONE CALCULATE-IT/ *
+      * DISP-RESULT CYCLE PER FUELTRAN RECORD.  A CHECKPOINT IS       *
+      * WRITTEN EVERY CHECKPOINT-INTERVAL RECORDS SO A LARGE RUN CAN  *
+      * BE RESTARTED WITHOUT REPROCESSING RECORDS ALREADY DONE.       *
+      *****************************************************************
+       batch-control.
+              display "Restart from last checkpoint? (Y/N): "
+              accept restart-sw
+              open input fuel-tran-file
+              accept rpt-run-date from date yyyymmdd
+              move "N" to checkpoint-found-sw
+              if restart-requested
+                     perform read-checkpoint
+              end-if
+              if checkpoint-found
+                     open extend print-file
+                     if rpt-file-status = "35"
+                            open output print-file
+                     end-if
+                     perform restore-checkpoint
+              else
+                     open output print-file
+                     perform clear-checkpoint
+              end-if
+              perform read-fuel-tran
+              perform process-fuel-tran until end-of-fuel-tran
+              perform write-report-total
+              close fuel-tran-file
+              close print-file
+              perform clear-checkpoint
+              go to end-program.
+
+      *****************************************************************
+      * READ-CHECKPOINT ONLY DETERMINES WHETHER A CHECKPOINT EXISTS   *
+      * (CHECKPOINT-FOUND-SW), SO BATCH-CONTROL CAN DECIDE WHETHER TO *
+      * OPEN THE PRINT FILE EXTEND OR OUTPUT BEFORE ANY RECORD IS     *
+      * READ - A "Y" RESTART ANSWER WITH NO ACTUAL CHECKPOINT (FIRST  *
+      * RUN, OR A PRIOR RUN THAT FINISHED AND CLEARED IT) MUST START  *
+      * A CLEAN REPORT, NOT APPEND ONTO ONE ALREADY ON DISK.          *
+      *****************************************************************
+       read-checkpoint.
+              open input checkpoint-file
+              read checkpoint-file
+                  at end move spaces to chk-equip-id
+              end-read
+              close checkpoint-file
+              if chk-equip-id not = spaces
+                     move "Y" to checkpoint-found-sw
+              end-if.
+
+       restore-checkpoint.
+              move chk-record-count to records-processed
+              move chk-page-count to page-count
+              move chk-line-count to line-count
+              move chk-detail-count to rpt-detail-count
+              move chk-total-pcteff to total-pcteff
+              move "Y" to skip-mode-sw
+              perform read-fuel-tran
+              perform skip-to-checkpoint
+                  until end-of-fuel-tran
+                     or not skipping-to-restart.
+
+       skip-to-checkpoint.
+              if ftr-equip-id = chk-equip-id
+                     move "N" to skip-mode-sw
+              else
+                     perform read-fuel-tran
+              end-if.
+
+       read-fuel-tran.
+              read fuel-tran-file
+                  at end move "Y" to eof-fuel-tran
+              end-read.
+
+       process-fuel-tran.
+              add 1 to records-processed
+              move ftr-equip-id to equip-id
+              move ftr-oldeff to oldeff
+              move ftr-neweff to neweff
+              move ftr-fuel-type to fuel-type
+              move ftr-annual-consumption to annual-consumption
+              perform lookup-rate
+              perform validate-fuel-input
+              if valid-fuel-input
+                     perform calculate-it
+                     perform disp-result
+                     perform write-report-detail
+              end-if
+              divide records-processed by checkpoint-interval
+                  giving chk-divide-quotient
+                  remainder chk-divide-remainder
+              if chk-divide-remainder = 0
+                     perform write-checkpoint
+              end-if
+              perform read-fuel-tran.
+
+       write-checkpoint.
+              move equip-id to chk-equip-id
+              move records-processed to chk-record-count
+              move page-count to chk-page-count
+              move line-count to chk-line-count
+              move rpt-detail-count to chk-detail-count
+              move total-pcteff to chk-total-pcteff
+              open output checkpoint-file
+              write checkpoint-record
+              close checkpoint-file.
+
+       clear-checkpoint.
+              move spaces to chk-equip-id
+              move 0 to chk-record-count
+              move 0 to chk-page-count
+              move 0 to chk-line-count
+              move 0 to chk-detail-count
+              move 0 to chk-total-pcteff
+              open output checkpoint-file
+              write checkpoint-record
+              close checkpoint-file.
+
+      *****************************************************************
+      * VALIDATE-FUEL-INPUT RANGE-CHECKS A BATCH RECORD BEFORE         *
+      * CALCULATE-IT RUNS - AN OUT-OF-RANGE OR MISKEYED RECORD IS      *
+      * REPORTED AND SKIPPED RATHER THAN LEFT TO PRODUCE A BOGUS       *
+      * ANSWER.                                                        *
+      *****************************************************************
+       validate-fuel-input.
+              move "Y" to valid-input-sw
+              if oldeff <= 0 or oldeff > 100
+                     display "Equipment " equip-id ": old efficiency "
+                             "% out of range - record skipped"
+                     move "N" to valid-input-sw
+              end-if
+              if neweff <= 0 or neweff > 100
+                     display "Equipment " equip-id ": new efficiency "
+                             "% out of range - record skipped"
+                     move "N" to valid-input-sw
+              end-if
+              if oldeff > 0 and oldeff < 1
+                     display "Equipment " equip-id ": old efficiency "
+                             "looks like a decimal, not a percent "
+                             "- record skipped"
+                     move "N" to valid-input-sw
+              end-if
+              if neweff > 0 and neweff < 1
+                     display "Equipment " equip-id ": new efficiency "
+                             "looks like a decimal, not a percent "
+                             "- record skipped"
+                     move "N" to valid-input-sw
+              end-if
+              if fuel-type not = spaces and annual-consumption <= 0
+                     display "Equipment " equip-id ": annual fuel "
+                             "consumption must be greater than zero "
+                             "- record skipped"
+                     move "N" to valid-input-sw
+              end-if.
+
+      *****************************************************************
+      * WRITE-AUDIT-RECORD APPENDS ONE ROW TO THE SHARED AUDITLOG     *
+      * HISTORY FILE FOR EVERY FUELSAVE CALCULATION - INTERACTIVE OR  *
+      * BATCH.                                                        *
+      *****************************************************************
+       write-audit-record.
+              accept aud-run-date from date yyyymmdd
+              move "FUELSAVE" to aud-program
+              move equip-id to aud-equip-id
+              move oldeff to aud-input-1
+              move neweff to aud-input-2
+              move "PCTEFF" to aud-result-type
+              move pcteff to aud-result
+              write audit-record.
+
+       write-audit-savings.
+              accept aud-run-date from date yyyymmdd
+              move "FUELSAVE" to aud-program
+              move equip-id to aud-equip-id
+              move oldeff to aud-input-1
+              move neweff to aud-input-2
+              move "DLRSAVE" to aud-result-type
+              move annual-savings to aud-result
+              write audit-record.
+
+      *****************************************************************
+      * LOOKUP-RATE LOOKS THE ENTERED FUEL TYPE UP ON THE RATETAB     *
+      * UTILITY RATE TABLE.  WHEN FOUND, CALCULATE-IT TURNS THE       *
+      * PERCENT SAVINGS INTO AN ESTIMATED ANNUAL DOLLAR FIGURE.  NO   *
+      * FUEL TYPE OR NO MATCHING RATE MEANS DOLLAR SAVINGS ARE NOT    *
+      * SHOWN FOR THIS RECORD.                                        *
+      *****************************************************************
+       lookup-rate.
+              move "N" to rate-found-sw
+              if fuel-type not = spaces
+                     move fuel-type to rtb-fuel-type
+                     read rate-table-file
+                         invalid key
+                                move "N" to rate-found-sw
+                         not invalid key
+                                move "Y" to rate-found-sw
+                     end-read
+              end-if.
+
+      *****************************************************************
+      * WRITE-REPORT-HEADING/DETAIL/TOTAL BUILD THE PAGINATED BATCH   *
+      * SUMMARY REPORT.  A NEW PAGE (WITH HEADINGS) STARTS EVERY      *
+      * LINES-PER-PAGE DETAIL LINES.                                  *
+      *****************************************************************
+       write-report-heading.
+              add 1 to page-count
+              move page-count to rpt1-page-out
+              move rpt-run-date to rpt2-date-out
+              move rpt-heading-1 to print-line
+              write print-record after advancing page
+              move rpt-heading-2 to print-line
+              write print-record after advancing 1
+              move spaces to print-line
+              write print-record after advancing 1
+              move rpt-heading-3 to print-line
+              write print-record after advancing 1
+              move spaces to print-line
+              write print-record after advancing 1
+              move 0 to line-count.
+
+       write-report-detail.
+              if line-count >= lines-per-page
+                     perform write-report-heading
+              end-if
+              add 1 to rpt-detail-count
+              add pcteff to total-pcteff
+              move equip-id to rpt-equip-id-out
+              move old-eff-out to rpt-oldeff-out
+              move new-eff-out to rpt-neweff-out
+              move pct-eff-out to rpt-pcteff-out
+              if rate-found
+                     move annual-savings to rpt-savings-out
+              else
+                     move 0 to rpt-savings-out
+              end-if
+              move rpt-detail-line to print-line
+              write print-record after advancing 1
+              add 1 to line-count.
+
+       write-report-total.
+              if rpt-detail-count > 0
+                     divide total-pcteff by rpt-detail-count
+                         giving average-pcteff rounded
+              end-if
+              move average-pcteff to average-pcteff-out
+              move spaces to print-line
+              write print-record after advancing 1
+              move rpt-detail-count to rpt-count-out
+              move average-pcteff-out to rpt-avg-out
+              move rpt-total-line to print-line
+              write print-record after advancing 1.
+
+      *****************************************************************
+      * WRITE-CSV-RECORD APPENDS ONE ROW TO THE COST-ACCOUNTING       *
+      * EXTRACT FOR EVERY FUELSAVE CALCULATION - INTERACTIVE OR       *
+      * BATCH.  RELIES ON WRITE-AUDIT-RECORD HAVING ALREADY SET       *
+      * AUD-RUN-DATE FOR THIS CALCULATION.  COLUMNS ARE:              *
+      *   RUN DATE, PROGRAM, EQUIPMENT ID, OLD EFF %, NEW EFF %,      *
+      *   FUEL SAVINGS %, ESTIMATED ANNUAL DOLLAR SAVINGS             *
+      *****************************************************************
+       write-csv-record.
+              move oldeff to csv-oldeff-out
+              move neweff to csv-neweff-out
+              move pcteff to csv-pcteff-out
+              if rate-found
+                     move annual-savings to csv-savings-out
+              else
+                     move 0 to csv-savings-out
+              end-if
+              move spaces to csv-build-line
+              string aud-run-date delimited by size
+                     "," delimited by size
+                     "FUELSAVE" delimited by size
+                     "," delimited by size
+                     equip-id delimited by size
+                     "," delimited by size
+                     csv-oldeff-out delimited by size
+                     "," delimited by size
+                     csv-neweff-out delimited by size
+                     "," delimited by size
+                     csv-pcteff-out delimited by size
+                     "," delimited by size
+                     csv-savings-out delimited by size
+                  into csv-build-line
+              end-string
+              move csv-build-line to csv-line
+              write csv-record.
