@@ -0,0 +1,22 @@
+      *****************************************************************
+      * CHECKPOINT RECORD - LAST EQUIPMENT ID AND RECORD COUNT        *
+      * PROCESSED, WRITTEN PERIODICALLY DURING A BATCH RUN SO A       *
+      * RESTART CAN SKIP BACK TO WHERE THE JOB LEFT OFF.  ALSO CARRIES*
+      * THE BATCH SUMMARY REPORT'S PAGE/LINE/DETAIL-COUNT AND RUNNING *
+      * TOTAL SO A RESTARTED RUN CAN APPEND TO THE PRIOR REPORT       *
+      * INSTEAD OF LOSING THE RECORDS PROCESSED BEFORE THE RESTART.   *
+      * CHK-TOTAL-PCTEFF IS ONLY USED BY FUELSAVE.  CHK-LAW-1-COUNT,  *
+      * CHK-LAW-2-COUNT, CHK-LAW-3-COUNT AND CHK-TOTAL-WATTS ARE ONLY *
+      * USED BY AFFINITY.                                             *
+      *****************************************************************
+       01 CHECKPOINT-RECORD.
+              05 CHK-EQUIP-ID      PIC X(10).
+              05 CHK-RECORD-COUNT  PIC 9(08).
+              05 CHK-PAGE-COUNT    PIC 9(04).
+              05 CHK-LINE-COUNT    PIC 9(02).
+              05 CHK-DETAIL-COUNT  PIC 9(08).
+              05 CHK-TOTAL-PCTEFF  PIC S9(07)V9999.
+              05 CHK-LAW-1-COUNT   PIC 9(08).
+              05 CHK-LAW-2-COUNT   PIC 9(08).
+              05 CHK-LAW-3-COUNT   PIC 9(08).
+              05 CHK-TOTAL-WATTS   PIC S9(09)V99.
