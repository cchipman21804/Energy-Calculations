@@ -0,0 +1,13 @@
+      *****************************************************************
+      * FUELTRAN - FUELSAVE BATCH TRANSACTION RECORD                  *
+      *                                                                *
+      * One record per piece of equipment to be run through the       *
+      * fuel-savings calculation in batch mode.                       *
+      *****************************************************************
+       01 FUEL-TRAN-RECORD.
+              05 FTR-EQUIP-ID      PIC X(10).
+              05 FTR-OLDEFF        PIC S99V99 SIGN TRAILING SEPARATE.
+              05 FTR-NEWEFF        PIC S99V99 SIGN TRAILING SEPARATE.
+              05 FTR-FUEL-TYPE     PIC X(04).
+              05 FTR-ANNUAL-CONSUMPTION
+                                   PIC S9(7)V99 SIGN TRAILING SEPARATE.
