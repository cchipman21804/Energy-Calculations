@@ -0,0 +1,26 @@
+      *****************************************************************
+      * AFFTRAN - AFFINITY BATCH TRANSACTION RECORD                   *
+      *                                                                *
+      * One record per piece of equipment to be run through the       *
+      * affinity-law calculations in batch mode.  ATR-LAW-FLAGS holds *
+      * one flag per law (1, 2, 3) - "Y" runs that law for this unit, *
+      * so a single record can drive more than one law.  THE MOTOR    *
+      * FIELDS (AC-FLAG/POWER-FACTOR/3-PHASE-FLAG/MOTOR-EFF) ARE ONLY *
+      * MEANINGFUL WHEN ATR-LAW-3-FLAG IS "Y" - LAW 3 IS THE ONLY LAW *
+      * THAT DERIVES ELECTRICAL POWER FROM THE SPEED CHANGE.          *
+      *****************************************************************
+       01 AFF-TRAN-RECORD.
+              05 ATR-EQUIP-ID      PIC X(10).
+              05 ATR-DESCRIPTION   PIC X(10).
+              05 ATR-RPM1          PIC S9(4)V99 SIGN TRAILING SEPARATE.
+              05 ATR-RPM2          PIC S9(4)V99 SIGN TRAILING SEPARATE.
+              05 ATR-QUANTITY1     PIC S9(4)V99 SIGN TRAILING SEPARATE.
+              05 ATR-LAW-FLAGS.
+                     10 ATR-LAW-1-FLAG  PIC X(01).
+                     10 ATR-LAW-2-FLAG  PIC X(01).
+                     10 ATR-LAW-3-FLAG  PIC X(01).
+              05 ATR-AC-FLAG       PIC X(01).
+              05 ATR-3-PHASE-FLAG  PIC X(01).
+              05 ATR-POWER-FACTOR  PIC S9V99 SIGN TRAILING SEPARATE.
+              05 ATR-MOTOR-EFF     PIC S9(2)V9(4)
+                                   SIGN TRAILING SEPARATE.
