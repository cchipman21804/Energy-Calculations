@@ -0,0 +1,18 @@
+      *****************************************************************
+      * AUDITLOG - SHARED FUELSAVE/AFFINITY RUN HISTORY RECORD        *
+      *                                                                *
+      * Appended to by both FUELSAVE and AFFINITY every time a        *
+      * calculation is completed, so a run can be reconstructed       *
+      * after the fact without re-keying the original inputs.         *
+      *****************************************************************
+       01 AUDIT-RECORD.
+              05 AUD-RUN-DATE      PIC 9(08).
+              05 AUD-PROGRAM       PIC X(08).
+              05 AUD-EQUIP-ID      PIC X(10).
+              05 AUD-INPUT-1       PIC S9(5)V9999
+                                   SIGN TRAILING SEPARATE.
+              05 AUD-INPUT-2       PIC S9(5)V9999
+                                   SIGN TRAILING SEPARATE.
+              05 AUD-RESULT-TYPE   PIC X(10).
+              05 AUD-RESULT        PIC S9(7)V9999
+                                   SIGN TRAILING SEPARATE.
