@@ -0,0 +1,8 @@
+      *****************************************************************
+      * RPTREC - GENERIC PRINT LINE FOR BATCH SUMMARY REPORTS         *
+      *                                                                *
+      * ONE PRINT-LINE WIDE ENOUGH FOR ANY HEADING, DETAIL, OR TOTAL  *
+      * LINE BUILT BY THE CALLING PROGRAM AND MOVED IN BEFORE WRITE.  *
+      *****************************************************************
+       01 PRINT-RECORD.
+              05 PRINT-LINE        PIC X(132).
