@@ -0,0 +1,13 @@
+      *****************************************************************
+      * EQUIPMST - EQUIPMENT MASTER RECORD                            *
+      *                                                                *
+      * One record per piece of rotating equipment - nameplate        *
+      * description and rated (baseline) RPM/quantity, keyed by       *
+      * equipment id so AFFINITY can pre-fill DESCRIPTION and RPM1     *
+      * instead of them being re-keyed from a binder every time.      *
+      *****************************************************************
+       01 EQUIP-MASTER-RECORD.
+              05 EQM-EQUIP-ID      PIC X(10).
+              05 EQM-DESCRIPTION   PIC X(10).
+              05 EQM-RATED-RPM1    PIC S9(4)V99 USAGE COMP.
+              05 EQM-RATED-QTY1    PIC S9(4)V99 USAGE COMP.
