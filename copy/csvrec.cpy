@@ -0,0 +1,9 @@
+      *****************************************************************
+      * CSVREC - COST-ACCOUNTING CSV EXTRACT LINE                    *
+      *                                                                *
+      * ONE COMMA-DELIMITED LINE PER CALCULATION, BUILT BY THE        *
+      * CALLING PROGRAM AND MOVED IN BEFORE WRITE.  COLUMN LAYOUT IS  *
+      * DOCUMENTED IN EACH PROGRAM'S WRITE-CSV-RECORD PARAGRAPH.      *
+      *****************************************************************
+       01 CSV-RECORD.
+              05 CSV-LINE          PIC X(132).
