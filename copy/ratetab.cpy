@@ -0,0 +1,10 @@
+      *****************************************************************
+      * RATETAB - UTILITY RATE TABLE RECORD                           *
+      *                                                                *
+      * One record per fuel type, giving the current cost per unit   *
+      * of fuel so FUELSAVE can turn a percent savings into a dollar *
+      * figure.  Keyed by fuel type.                                  *
+      *****************************************************************
+       01 RATE-TABLE-RECORD.
+              05 RTB-FUEL-TYPE      PIC X(04).
+              05 RTB-RATE-PER-UNIT  PIC S9(3)V9999 USAGE COMP.
